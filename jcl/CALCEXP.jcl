@@ -0,0 +1,13 @@
+//CALCEXP  JOB (ACCTNO),'CALCULADORA EXPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Corrida de un solo paso: lee el log de transacciones completo
+//* y genera un extracto delimitado por comas para el sistema de
+//* contabilidad (fecha, tipo de operacion, num1, num2, resultado).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CALCEXP
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANLOG  DD DSN=PROD.CALC.TRANLOG,DISP=SHR
+//TRANCSV  DD DSN=PROD.CALC.TRANCSV,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
