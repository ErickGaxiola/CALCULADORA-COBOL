@@ -0,0 +1,13 @@
+//CALCRPT  JOB (ACCTNO),'CALCULADORA REPORTE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Corrida de un solo paso: lee el log de transacciones completo
+//* y genera el reporte diario de operaciones (conteo y suma de
+//* resultados por tipo de operacion).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CALCRPT
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANLOG  DD DSN=PROD.CALC.TRANLOG,DISP=SHR
+//RPTOUT   DD DSN=PROD.CALC.RPTOUT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
