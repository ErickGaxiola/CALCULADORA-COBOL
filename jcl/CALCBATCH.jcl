@@ -0,0 +1,27 @@
+//CALCBAT  JOB (ACCTNO),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Corre CALCBATCH contra un archivo de transacciones de un dia
+//* completo en lugar de capturar cada operacion por ACCEPT.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CALCBATCH
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.CALC.TRANIN,DISP=SHR
+//TRANOUT  DD DSN=PROD.CALC.TRANOUT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=65)
+//TRANLOG  DD DSN=PROD.CALC.TRANLOG,DISP=MOD
+//TRANCKPT DD DSN=PROD.CALC.TRANCKPT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=9)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* TRANCKPT guarda el numero del ultimo registro de TRANIN ya
+//* procesado. Si el job se cae a mitad de corrida, volver a
+//* correr este mismo JCL reanuda desde ese registro en lugar de
+//* reprocesar TRANIN completo; TRANOUT usa DISP=MOD para que las
+//* transacciones de la corrida reanudada se agreguen despues de
+//* las que ya se habian escrito antes de la caida. Para una
+//* corrida nueva (otro dia), borrar o resetear tanto
+//* PROD.CALC.TRANCKPT como PROD.CALC.TRANOUT antes de someter
+//* el job.
+//*--------------------------------------------------------------
