@@ -0,0 +1,13 @@
+      *****************************************************
+      * LOGREC.cpy
+      * Registro del log de transacciones de CALCULADORA.
+      * Una linea por cada operacion realizada en
+      * OPERACIONES-REALIZA (fecha, hora, datos y resultado).
+      *****************************************************
+       01 LOG-RECORD.
+           05 LOG-FECHA PIC 9(8).
+           05 LOG-HORA PIC 9(8).
+           05 LOG-NUM1 PIC S9(9)V99.
+           05 LOG-NUM2 PIC S9(9)V99.
+           05 LOG-OPCION PIC 9(2).
+           05 LOG-RESULTADO PIC S9(9)V99.
