@@ -0,0 +1,10 @@
+      *****************************************************
+      * TRANREC.cpy
+      * Registro de entrada para el modo batch de CALCBATCH.
+      * Mismos campos que CHECK_NUM1/CHECK_NUM2/OPCION_OPERACION
+      * capturados interactivamente por CALCULADORA.
+      *****************************************************
+       01 TRAN-RECORD.
+           05 TRAN-CHECK-NUM1 PIC X(13).
+           05 TRAN-CHECK-NUM2 PIC X(13).
+           05 TRAN-OPCION PIC 9(2).
