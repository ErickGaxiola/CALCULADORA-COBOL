@@ -0,0 +1,11 @@
+      *****************************************************
+      * TRANOUT.cpy
+      * Registro de salida de resultados de CALCBATCH, un
+      * registro por cada transaccion leida de TRAN-RECORD.
+      *****************************************************
+       01 TRANOUT-RECORD.
+           05 TRANOUT-NUM1 PIC S9(9)V99.
+           05 TRANOUT-NUM2 PIC S9(9)V99.
+           05 TRANOUT-OPCION PIC 9(2).
+           05 TRANOUT-RESULTADO PIC S9(9)V99.
+           05 TRANOUT-STATUS PIC X(30).
