@@ -0,0 +1,8 @@
+      *****************************************************
+      * CKPTREC.cpy
+      * Registro de checkpoint/restart de CALCBATCH. Guarda
+      * el numero del ultimo registro de TRANIN ya procesado
+      * y grabado en TRANLOG, para poder reanudar el batch.
+      *****************************************************
+       01 CKPT-RECORD.
+           05 CKPT-LAST-REC-NUM PIC 9(9).
