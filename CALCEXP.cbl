@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCEXP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CSVFILE ASSIGN TO "TRANCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOGFILE
+           RECORDING MODE IS F.
+       COPY LOGREC.
+       FD CSVFILE.
+       01 CSV-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-LOG PIC X VALUE "N".
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-CSV-LINE PIC X(80).
+       01 WS-TIPO-OP PIC X(14).
+       01 WS-ED-NUM1 PIC -ZZZZZZZZZ9.99.
+       01 WS-ED-NUM2 PIC -ZZZZZZZZZ9.99.
+       01 WS-ED-RESULT PIC -ZZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-EXPORTA.
+
+           PERFORM ABRE-LOG.
+           OPEN OUTPUT CSVFILE.
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM LEE-LOG UNTIL WS-EOF-LOG = "S"
+               CLOSE LOGFILE
+           END-IF.
+           CLOSE CSVFILE.
+           STOP RUN.
+
+           ABRE-LOG.
+           OPEN INPUT LOGFILE.
+           IF WS-LOG-STATUS = "35"
+               MOVE "S" TO WS-EOF-LOG
+           END-IF.
+
+           LEE-LOG.
+           READ LOGFILE
+               AT END MOVE "S" TO WS-EOF-LOG
+               NOT AT END PERFORM ESCRIBE-CSV
+           END-READ.
+
+           ESCRIBE-CSV.
+           PERFORM DETERMINA-TIPO.
+           MOVE LOG-NUM1 TO WS-ED-NUM1.
+           MOVE LOG-NUM2 TO WS-ED-NUM2.
+           MOVE LOG-RESULTADO TO WS-ED-RESULT.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING LOG-FECHA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TIPO-OP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-NUM1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-NUM2) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-RESULT) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+           DETERMINA-TIPO.
+           EVALUATE LOG-OPCION
+           WHEN 1
+               MOVE "SUMA" TO WS-TIPO-OP
+           WHEN 2
+               MOVE "RESTA" TO WS-TIPO-OP
+           WHEN 3
+               MOVE "MULTIPLICACION" TO WS-TIPO-OP
+           WHEN 4
+               MOVE "DIVISION" TO WS-TIPO-OP
+           WHEN 7
+               MOVE "PORCENTAJE" TO WS-TIPO-OP
+           WHEN 8
+               MOVE "POTENCIA" TO WS-TIPO-OP
+           WHEN OTHER
+               MOVE "DESCONOCIDA" TO WS-TIPO-OP
+           END-EVALUATE.
+
+       END PROGRAM CALCEXP.
