@@ -1,7 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD LOGFILE
+           RECORDING MODE IS F.
+       COPY LOGREC.
        WORKING-STORAGE SECTION.
        01 NUM1 PIC S999999999V99.
        01 NUM2 PIC S999999999V99.
@@ -10,22 +19,61 @@
        01 VALIDACION_MENU PIC X.
        01 VALIDACION_NUMERO PIC X.
        01 VALIDACION-PREGUNTA PIC X(2).
-       01 CHECK_NUM1 PIC X(9).
-       01 CHECK_NUM2 PIC X(9).
+       01 VALIDACION_DIVISION PIC X.
+       01 CHECK_NUM1 PIC X(13).
+       01 CHECK_NUM2 PIC X(13).
+       01 WS-FECHA PIC 9(8).
+       01 WS-HORA PIC 9(8).
+       01 WS-EOF-LOG PIC X.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-SALIR-PROGRAMA PIC X VALUE "N".
+       01 WS-REINTENTA-CALCULO PIC X.
+       01 WS-HISTORIAL-MAX PIC 9(4) VALUE 10.
+       01 WS-HISTORIAL-TOTAL PIC 9(9).
+       01 WS-HISTORIAL-SALTA PIC 9(9).
+       01 WS-HISTORIAL-I PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE1.
 
-           PERFORM CAPTURA-DATOS.
-           PERFORM OPERACIONES-CAPTURA UNTIL VALIDACION_MENU = "S".
-           PERFORM OPERACIONES-REALIZA.
-           PERFORM DISPLAY-USUARIO.
-           PERFORM DISPLAY-PREGUNTA.
+           PERFORM ABRE-LOG.
+           PERFORM CICLO-PRINCIPAL UNTIL WS-SALIR-PROGRAMA = "S".
+           CLOSE LOGFILE.
            STOP RUN.
 
+           ABRE-LOG.
+           OPEN EXTEND LOGFILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT LOGFILE
+               CLOSE LOGFILE
+               OPEN EXTEND LOGFILE
+           END-IF.
+
+           CICLO-PRINCIPAL.
+           MOVE "S" TO WS-REINTENTA-CALCULO.
+           PERFORM UNTIL WS-REINTENTA-CALCULO = "N"
+               PERFORM CAPTURA-DATOS
+               PERFORM OPERACIONES-CAPTURA
+               IF OPCION_OPERACION = 5
+                   DISPLAY "Salio del programa correctamente!"
+                   MOVE "S" TO WS-SALIR-PROGRAMA
+                   MOVE "N" TO WS-REINTENTA-CALCULO
+               ELSE
+                   PERFORM OPERACIONES-REALIZA
+                   IF WS-REINTENTA-CALCULO = "N"
+                       PERFORM REGISTRA-LOG
+                       PERFORM DISPLAY-USUARIO
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-SALIR-PROGRAMA NOT = "S"
+               PERFORM DISPLAY-PREGUNTA
+           END-IF.
+
            CAPTURA-DATOS.
                DISPLAY "CALCULADORA"
-               DISPLAY "Ingrese el primer numero: "
+               DISPLAY "Ingrese el primer numero (admite signo y"
+               DISPLAY "punto decimal): "
            ACCEPT CHECK_NUM1.
                DISPLAY "Ingrese el segundo numero: "
            ACCEPT CHECK_NUM2.
@@ -38,39 +86,106 @@
                DISPLAY "Ingresa una de las siguientes opciones:"
                DISPLAY "1.- Suma" DISPLAY "2.- Resta"
                DISPLAY "3.- Multiplicacion" DISPLAY "4.- Division"
-               DISPLAY "5. Salir"
+               DISPLAY "5. Salir" DISPLAY "6.- Ver historial"
+               DISPLAY "7.- Porcentaje" DISPLAY "8.- Potencia"
            ACCEPT OPCION_OPERACION.
            PERFORM EXCEPCIONES_MENU.
+           IF OPCION_OPERACION = 6
+               PERFORM MOSTRAR-HISTORIAL
+               MOVE "N" TO VALIDACION_MENU
+           END-IF.
+           PERFORM OPERACIONES-CAPTURA UNTIL VALIDACION_MENU = "S".
 
 
            OPERACIONES-REALIZA.
+           MOVE "N" TO WS-REINTENTA-CALCULO.
            EVALUATE TRUE
            WHEN OPCION_OPERACION = 1
            COMPUTE RESULTADO = NUM1 + NUM2
+               ON SIZE ERROR
+                   DISPLAY "Desbordamiento! Verifique los numeros."
+                   MOVE "S" TO WS-REINTENTA-CALCULO
+           END-COMPUTE
 
            WHEN OPCION_OPERACION = 2
            COMPUTE RESULTADO = NUM1 - NUM2
+               ON SIZE ERROR
+                   DISPLAY "Desbordamiento! Verifique los numeros."
+                   MOVE "S" TO WS-REINTENTA-CALCULO
+           END-COMPUTE
 
            WHEN OPCION_OPERACION = 3
            COMPUTE RESULTADO = NUM1 * NUM2
+               ON SIZE ERROR
+                   DISPLAY "Desbordamiento! Verifique los numeros."
+                   MOVE "S" TO WS-REINTENTA-CALCULO
+           END-COMPUTE
 
            WHEN OPCION_OPERACION = 4
-           COMPUTE RESULTADO = NUM1 / NUM2
+           PERFORM EXCEPCIONES_DIVISION
+           IF VALIDACION_DIVISION = "N"
+               MOVE "S" TO WS-REINTENTA-CALCULO
+           ELSE
+               COMPUTE RESULTADO = NUM1 / NUM2
+                   ON SIZE ERROR
+                       DISPLAY "Desbordamiento! Verifique los numeros."
+                       MOVE "S" TO WS-REINTENTA-CALCULO
+               END-COMPUTE
+           END-IF
+
+           WHEN OPCION_OPERACION = 7
+           COMPUTE RESULTADO = (NUM1 * NUM2) / 100
+               ON SIZE ERROR
+                   DISPLAY "Desbordamiento! Verifique los numeros."
+                   MOVE "S" TO WS-REINTENTA-CALCULO
+           END-COMPUTE
 
-           WHEN OPCION_OPERACION = 5
-               DISPLAY "Salio del programa correctamente!"
-               STOP RUN
+           WHEN OPCION_OPERACION = 8
+           COMPUTE RESULTADO = NUM1 ** NUM2
+               ON SIZE ERROR
+                   DISPLAY "Desbordamiento! Verifique los numeros."
+                   MOVE "S" TO WS-REINTENTA-CALCULO
+           END-COMPUTE
            END-EVALUATE.
 
+           REGISTRA-LOG.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-FECHA TO LOG-FECHA.
+           MOVE WS-HORA TO LOG-HORA.
+           MOVE NUM1 TO LOG-NUM1.
+           MOVE NUM2 TO LOG-NUM2.
+           MOVE OPCION_OPERACION TO LOG-OPCION.
+           MOVE RESULTADO TO LOG-RESULTADO.
+           WRITE LOG-RECORD.
+
+           EXCEPCIONES_DIVISION.
+           IF NUM2 = ZERO
+               DISPLAY "No se puede dividir entre cero!"
+               MOVE "N" TO VALIDACION_DIVISION
+           ELSE
+               MOVE "S" TO VALIDACION_DIVISION
+           END-IF.
+
            EXCEPCIONES_NUMEROS.
-           IF (CHECK_NUM1 IS ALPHABETIC)
+           IF FUNCTION TEST-NUMVAL(CHECK_NUM1) NOT = 0
                DISPLAY "Por favor introduce 2 numeros!"
                MOVE "N" TO VALIDACION_NUMERO
            ELSE
-               IF (CHECK_NUM2 IS NOT ALPHABETIC)
+               IF FUNCTION TEST-NUMVAL(CHECK_NUM2) = 0
                    MOVE "S" TO VALIDACION_NUMERO
-                   MOVE CHECK_NUM1 TO NUM1
-                   MOVE CHECK_NUM2 TO NUM2
+                   COMPUTE NUM1 = FUNCTION NUMVAL(CHECK_NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Por favor introduce 2 numeros!"
+                           MOVE "N" TO VALIDACION_NUMERO
+                   END-COMPUTE
+                   IF VALIDACION_NUMERO = "S"
+                       COMPUTE NUM2 = FUNCTION NUMVAL(CHECK_NUM2)
+                           ON SIZE ERROR
+                               DISPLAY "Por favor introduce 2 numeros!"
+                               MOVE "N" TO VALIDACION_NUMERO
+                       END-COMPUTE
+                   END-IF
                ELSE
                    DISPLAY "Por favor introduce 2 numeros!"
                    MOVE "N" TO VALIDACION_NUMERO
@@ -80,13 +195,57 @@
            EXCEPCIONES_MENU.
            IF OPCION_OPERACION = 1 OR OPCION_OPERACION = 2
            OR OPCION_OPERACION = 3 OR OPCION_OPERACION = 4
-           OR OPCION_OPERACION = 5
+           OR OPCION_OPERACION = 5 OR OPCION_OPERACION = 6
+           OR OPCION_OPERACION = 7 OR OPCION_OPERACION = 8
                MOVE "S" TO VALIDACION_MENU
            ELSE
                DISPLAY "Ingrese una opcion valida!"
                MOVE "N" TO VALIDACION_MENU
            END-IF.
 
+           MOSTRAR-HISTORIAL.
+           MOVE 0 TO WS-HISTORIAL-TOTAL.
+           MOVE "N" TO WS-EOF-LOG.
+           CLOSE LOGFILE.
+           OPEN INPUT LOGFILE.
+           PERFORM UNTIL WS-EOF-LOG = "S"
+               READ LOGFILE
+                   AT END MOVE "S" TO WS-EOF-LOG
+                   NOT AT END ADD 1 TO WS-HISTORIAL-TOTAL
+               END-READ
+           END-PERFORM.
+           CLOSE LOGFILE.
+
+           IF WS-HISTORIAL-TOTAL > WS-HISTORIAL-MAX
+               COMPUTE WS-HISTORIAL-SALTA =
+                   WS-HISTORIAL-TOTAL - WS-HISTORIAL-MAX
+           ELSE
+               MOVE 0 TO WS-HISTORIAL-SALTA
+           END-IF.
+
+           MOVE 0 TO WS-HISTORIAL-I.
+           MOVE "N" TO WS-EOF-LOG.
+           OPEN INPUT LOGFILE.
+           DISPLAY "Historial de operaciones (ultimas "
+               WS-HISTORIAL-MAX " como maximo):".
+           PERFORM UNTIL WS-EOF-LOG = "S"
+               READ LOGFILE
+                   AT END MOVE "S" TO WS-EOF-LOG
+                   NOT AT END
+                       ADD 1 TO WS-HISTORIAL-I
+                       IF WS-HISTORIAL-I > WS-HISTORIAL-SALTA
+                           DISPLAY "Fecha: " LOG-FECHA
+                               " Hora: " LOG-HORA
+                               " Num1: " LOG-NUM1
+                               " Num2: " LOG-NUM2
+                               " Opcion: " LOG-OPCION
+                               " Resultado: " LOG-RESULTADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE LOGFILE.
+           OPEN EXTEND LOGFILE.
+
 
            DISPLAY-USUARIO.
                DISPLAY "El resultado de operacion es: "
@@ -97,12 +256,15 @@
                DISPLAY "S/N"
            ACCEPT VALIDACION-PREGUNTA.
            IF VALIDACION-PREGUNTA = "S" OR VALIDACION-PREGUNTA = "s"
-               GO TO CAPTURA-DATOS.
-           IF VALIDACION-PREGUNTA = "N" OR VALIDACION-PREGUNTA = "n"
-               DISPLAY "Gracias por utilizar la calculadora!"
+               CONTINUE
            ELSE
-               DISPLAY "Ingrese una opcion correcta!!"
-               PERFORM DISPLAY-PREGUNTA
+               IF VALIDACION-PREGUNTA = "N" OR VALIDACION-PREGUNTA = "n"
+                   DISPLAY "Gracias por utilizar la calculadora!"
+                   MOVE "S" TO WS-SALIR-PROGRAMA
+               ELSE
+                   DISPLAY "Ingrese una opcion correcta!!"
+                   PERFORM DISPLAY-PREGUNTA
+               END-IF
            END-IF.
 
 
