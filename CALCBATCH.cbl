@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANIN ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANOUTF ASSIGN TO "TRANOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LOGFILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CKPTFILE ASSIGN TO "TRANCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANIN
+           RECORDING MODE IS F.
+       COPY TRANREC.
+       FD TRANOUTF
+           RECORDING MODE IS F.
+       COPY TRANOUT.
+       FD LOGFILE
+           RECORDING MODE IS F.
+       COPY LOGREC.
+       FD CKPTFILE
+           RECORDING MODE IS F.
+       COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+       01 NUM1 PIC S999999999V99.
+       01 NUM2 PIC S999999999V99.
+       01 RESULTADO PIC S999999999V99.
+       01 OPCION_OPERACION PIC 9(2).
+       01 VALIDACION_MENU PIC X.
+       01 VALIDACION_NUMERO PIC X.
+       01 VALIDACION_DIVISION PIC X.
+       01 VALIDACION_OVERFLOW PIC X.
+       01 CHECK_NUM1 PIC X(13).
+       01 CHECK_NUM2 PIC X(13).
+       01 WS-FECHA PIC 9(8).
+       01 WS-HORA PIC 9(8).
+       01 WS-EOF-IN PIC X VALUE "N".
+       01 WS-TRAN-OK PIC X VALUE "Y".
+       01 WS-TRAN-STATUS PIC X(30).
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-CKPT-KEY PIC 9(9) VALUE 1.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-CKPT-INICIO PIC 9(9) VALUE 0.
+       01 WS-REC-NUM PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-BATCH.
+
+           OPEN INPUT TRANIN.
+           OPEN OUTPUT TRANOUTF.
+           PERFORM ABRE-LOG.
+           PERFORM LEE-CHECKPOINT.
+           PERFORM SALTA-PROCESADOS
+               UNTIL WS-REC-NUM >= WS-CKPT-INICIO OR WS-EOF-IN = "S".
+           PERFORM PROCESA-ARCHIVO UNTIL WS-EOF-IN = "S".
+           CLOSE TRANIN.
+           CLOSE TRANOUTF.
+           CLOSE LOGFILE.
+           CLOSE CKPTFILE.
+           STOP RUN.
+
+           ABRE-LOG.
+           OPEN EXTEND LOGFILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT LOGFILE
+               CLOSE LOGFILE
+               OPEN EXTEND LOGFILE
+           END-IF.
+
+           LEE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+           READ CKPTFILE
+               INVALID KEY MOVE 0 TO WS-CKPT-INICIO
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-REC-NUM TO WS-CKPT-INICIO
+           END-READ.
+
+           SALTA-PROCESADOS.
+           READ TRANIN
+               AT END MOVE "S" TO WS-EOF-IN
+               NOT AT END ADD 1 TO WS-REC-NUM
+           END-READ.
+
+           PROCESA-ARCHIVO.
+           READ TRANIN
+               AT END MOVE "S" TO WS-EOF-IN
+               NOT AT END
+                   ADD 1 TO WS-REC-NUM
+                   PERFORM PROCESA-TRANSACCION
+                   PERFORM ESCRIBE-CHECKPOINT
+           END-READ.
+
+           ESCRIBE-CHECKPOINT.
+           MOVE WS-REC-NUM TO CKPT-LAST-REC-NUM.
+           MOVE 1 TO WS-CKPT-KEY.
+           WRITE CKPT-RECORD
+               INVALID KEY REWRITE CKPT-RECORD
+           END-WRITE.
+
+           PROCESA-TRANSACCION.
+           MOVE TRAN-CHECK-NUM1 TO CHECK_NUM1.
+           MOVE TRAN-CHECK-NUM2 TO CHECK_NUM2.
+           MOVE TRAN-OPCION TO OPCION_OPERACION.
+           MOVE "Y" TO WS-TRAN-OK.
+           MOVE SPACES TO WS-TRAN-STATUS.
+           PERFORM EXCEPCIONES_NUMEROS.
+           IF VALIDACION_NUMERO = "N"
+               MOVE "N" TO WS-TRAN-OK
+               MOVE "ERROR: NUMEROS INVALIDOS" TO WS-TRAN-STATUS
+           END-IF.
+           IF WS-TRAN-OK = "Y"
+               PERFORM EXCEPCIONES_MENU
+               IF VALIDACION_MENU = "N"
+                   MOVE "N" TO WS-TRAN-OK
+                   MOVE "ERROR: OPCION INVALIDA" TO WS-TRAN-STATUS
+               END-IF
+           END-IF.
+           IF WS-TRAN-OK = "Y" AND OPCION_OPERACION = 4
+               PERFORM EXCEPCIONES_DIVISION
+               IF VALIDACION_DIVISION = "N"
+                   MOVE "N" TO WS-TRAN-OK
+                   MOVE "ERROR: DIVISION ENTRE CERO" TO
+                       WS-TRAN-STATUS
+               END-IF
+           END-IF.
+           IF WS-TRAN-OK = "Y"
+               PERFORM OPERACIONES-REALIZA
+               IF VALIDACION_OVERFLOW = "S"
+                   MOVE "N" TO WS-TRAN-OK
+                   MOVE "ERROR: DESBORDAMIENTO" TO WS-TRAN-STATUS
+               ELSE
+                   PERFORM REGISTRA-LOG
+                   MOVE "OK" TO WS-TRAN-STATUS
+               END-IF
+           END-IF.
+           PERFORM ESCRIBE-SALIDA.
+
+           OPERACIONES-REALIZA.
+           MOVE "N" TO VALIDACION_OVERFLOW.
+           EVALUATE TRUE
+           WHEN OPCION_OPERACION = 1
+           COMPUTE RESULTADO = NUM1 + NUM2
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+
+           WHEN OPCION_OPERACION = 2
+           COMPUTE RESULTADO = NUM1 - NUM2
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+
+           WHEN OPCION_OPERACION = 3
+           COMPUTE RESULTADO = NUM1 * NUM2
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+
+           WHEN OPCION_OPERACION = 4
+           COMPUTE RESULTADO = NUM1 / NUM2
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+
+           WHEN OPCION_OPERACION = 7
+           COMPUTE RESULTADO = (NUM1 * NUM2) / 100
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+
+           WHEN OPCION_OPERACION = 8
+           COMPUTE RESULTADO = NUM1 ** NUM2
+               ON SIZE ERROR MOVE "S" TO VALIDACION_OVERFLOW
+           END-COMPUTE
+           END-EVALUATE.
+
+           REGISTRA-LOG.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-FECHA TO LOG-FECHA.
+           MOVE WS-HORA TO LOG-HORA.
+           MOVE NUM1 TO LOG-NUM1.
+           MOVE NUM2 TO LOG-NUM2.
+           MOVE OPCION_OPERACION TO LOG-OPCION.
+           MOVE RESULTADO TO LOG-RESULTADO.
+           WRITE LOG-RECORD.
+
+           EXCEPCIONES_NUMEROS.
+           IF FUNCTION TEST-NUMVAL(CHECK_NUM1) NOT = 0
+               MOVE "N" TO VALIDACION_NUMERO
+           ELSE
+               IF FUNCTION TEST-NUMVAL(CHECK_NUM2) = 0
+                   MOVE "S" TO VALIDACION_NUMERO
+                   COMPUTE NUM1 = FUNCTION NUMVAL(CHECK_NUM1)
+                       ON SIZE ERROR
+                           MOVE "N" TO VALIDACION_NUMERO
+                   END-COMPUTE
+                   IF VALIDACION_NUMERO = "S"
+                       COMPUTE NUM2 = FUNCTION NUMVAL(CHECK_NUM2)
+                           ON SIZE ERROR
+                               MOVE "N" TO VALIDACION_NUMERO
+                       END-COMPUTE
+                   END-IF
+               ELSE
+                   MOVE "N" TO VALIDACION_NUMERO
+               END-IF
+           END-IF.
+
+           EXCEPCIONES_DIVISION.
+           IF NUM2 = ZERO
+               MOVE "N" TO VALIDACION_DIVISION
+           ELSE
+               MOVE "S" TO VALIDACION_DIVISION
+           END-IF.
+
+           EXCEPCIONES_MENU.
+           IF (OPCION_OPERACION >= 1 AND OPCION_OPERACION <= 4)
+           OR OPCION_OPERACION = 7 OR OPCION_OPERACION = 8
+               MOVE "S" TO VALIDACION_MENU
+           ELSE
+               MOVE "N" TO VALIDACION_MENU
+           END-IF.
+
+           ESCRIBE-SALIDA.
+           MOVE OPCION_OPERACION TO TRANOUT-OPCION.
+           IF WS-TRAN-OK = "Y"
+               MOVE NUM1 TO TRANOUT-NUM1
+               MOVE NUM2 TO TRANOUT-NUM2
+               MOVE RESULTADO TO TRANOUT-RESULTADO
+           ELSE
+               MOVE ZERO TO TRANOUT-NUM1
+               MOVE ZERO TO TRANOUT-NUM2
+               MOVE ZERO TO TRANOUT-RESULTADO
+           END-IF.
+           MOVE WS-TRAN-STATUS TO TRANOUT-STATUS.
+           WRITE TRANOUT-RECORD.
+
+
+       END PROGRAM CALCBATCH.
