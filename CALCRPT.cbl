@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT REPORTFILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOGFILE
+           RECORDING MODE IS F.
+       COPY LOGREC.
+       FD REPORTFILE.
+       01 REPORT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-LOG PIC X VALUE "N".
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-CONT-SUMA PIC 9(7) VALUE 0.
+       01 WS-CONT-RESTA PIC 9(7) VALUE 0.
+       01 WS-CONT-MULT PIC 9(7) VALUE 0.
+       01 WS-CONT-DIV PIC 9(7) VALUE 0.
+       01 WS-CONT-PORC PIC 9(7) VALUE 0.
+       01 WS-CONT-POT PIC 9(7) VALUE 0.
+       01 WS-SUMA-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-RESTA-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-MULT-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-DIV-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-PORC-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-POT-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-GRAN-TOTAL PIC 9(7) VALUE 0.
+       01 WS-REPORT-LINE PIC X(80).
+       01 WS-LINEA-NOMBRE PIC X(20).
+       01 WS-LINEA-CONT PIC 9(7).
+       01 WS-LINEA-TOTAL PIC S9(9)V99.
+       01 WS-ED-CONT PIC ZZZZZZ9.
+       01 WS-ED-TOTAL PIC -ZZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-REPORTE.
+
+           PERFORM ABRE-LOG.
+           OPEN OUTPUT REPORTFILE.
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM LEE-LOG UNTIL WS-EOF-LOG = "S"
+               CLOSE LOGFILE
+           END-IF.
+           PERFORM IMPRIME-REPORTE.
+           CLOSE REPORTFILE.
+           STOP RUN.
+
+           ABRE-LOG.
+           OPEN INPUT LOGFILE.
+           IF WS-LOG-STATUS = "35"
+               MOVE "S" TO WS-EOF-LOG
+           END-IF.
+
+           LEE-LOG.
+           READ LOGFILE
+               AT END MOVE "S" TO WS-EOF-LOG
+               NOT AT END PERFORM ACUMULA-REGISTRO
+           END-READ.
+
+           ACUMULA-REGISTRO.
+           EVALUATE LOG-OPCION
+           WHEN 1
+               ADD 1 TO WS-CONT-SUMA
+               ADD LOG-RESULTADO TO WS-SUMA-TOTAL
+           WHEN 2
+               ADD 1 TO WS-CONT-RESTA
+               ADD LOG-RESULTADO TO WS-RESTA-TOTAL
+           WHEN 3
+               ADD 1 TO WS-CONT-MULT
+               ADD LOG-RESULTADO TO WS-MULT-TOTAL
+           WHEN 4
+               ADD 1 TO WS-CONT-DIV
+               ADD LOG-RESULTADO TO WS-DIV-TOTAL
+           WHEN 7
+               ADD 1 TO WS-CONT-PORC
+               ADD LOG-RESULTADO TO WS-PORC-TOTAL
+           WHEN 8
+               ADD 1 TO WS-CONT-POT
+               ADD LOG-RESULTADO TO WS-POT-TOTAL
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+           ADD 1 TO WS-GRAN-TOTAL.
+
+           IMPRIME-REPORTE.
+           MOVE "REPORTE DIARIO DE OPERACIONES" TO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+
+           MOVE "SUMA" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-SUMA TO WS-LINEA-CONT.
+           MOVE WS-SUMA-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE "RESTA" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-RESTA TO WS-LINEA-CONT.
+           MOVE WS-RESTA-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE "MULTIPLICACION" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-MULT TO WS-LINEA-CONT.
+           MOVE WS-MULT-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE "DIVISION" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-DIV TO WS-LINEA-CONT.
+           MOVE WS-DIV-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE "PORCENTAJE" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-PORC TO WS-LINEA-CONT.
+           MOVE WS-PORC-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE "POTENCIA" TO WS-LINEA-NOMBRE.
+           MOVE WS-CONT-POT TO WS-LINEA-CONT.
+           MOVE WS-POT-TOTAL TO WS-LINEA-TOTAL.
+           PERFORM IMPRIME-LINEA.
+
+           MOVE WS-GRAN-TOTAL TO WS-ED-CONT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "TOTAL DE OPERACIONES: " DELIMITED BY SIZE
+               WS-ED-CONT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+
+           IMPRIME-LINEA.
+           MOVE WS-LINEA-CONT TO WS-ED-CONT.
+           MOVE WS-LINEA-TOTAL TO WS-ED-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-LINEA-NOMBRE DELIMITED BY SIZE
+               " CONTEO: " DELIMITED BY SIZE
+               WS-ED-CONT DELIMITED BY SIZE
+               "  SUMA RESULTADOS: " DELIMITED BY SIZE
+               WS-ED-TOTAL DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+
+
+       END PROGRAM CALCRPT.
